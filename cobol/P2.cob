@@ -8,18 +8,47 @@ FILE-CONTROL.
         ORGANIZATION IS LINE SEQUENTIAL.
     SELECT OUT-FILE ASSIGN TO "P2Out.dat"
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "P2Chk.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHK-STATUS.
+    SELECT CONTROL-FILE ASSIGN TO "P2Ctl.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-STATUS.
+    SELECT CSV-FILE ASSIGN TO "P2Out.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+*> SALVAGE COPIES USED ONLY ON A CHECKPOINT RESTART, TO TRIM OUT-FILE
+*> AND CSV-FILE BACK TO THE LAST LINE A COMPLETED CHECKPOINT ACTUALLY
+*> GUARANTEES IS GOOD BEFORE RESUMING IN EXTEND MODE -- SEE
+*> TRUNCATE-OUTPUT-FILES.
+    SELECT OUT-SCRATCH-FILE ASSIGN TO "P2Out.scr"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CSV-SCRATCH-FILE ASSIGN TO "P2Csv.scr"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD IN-FILE.
 01 IN-RECORD.
+    05 IN-REC-TYPE            PIC X(01).
+        88 IN-REC-IS-COURSE       VALUE "C".
+        88 IN-REC-IS-TRANSFER     VALUE "T".
+        88 IN-REC-IS-TRAILER      VALUE "Z".
     05 STUDENT-NAME          PIC A(19).
     05 STUDENT-NUMBER        PIC X(10).
     05 SEMESTER              PIC X(15).
     05 COURSE                PIC X(15).
     05 COURSE-TITLE          PIC X(30).
     05 GRADE                 PIC A(5).
-    05 EARNED                PIC 9.99.
+    05 EARNED                PIC 99.99.
+    05 ATTEMPTED-HOURS       PIC 99.99.
+    05 MAJOR-CODE            PIC X(06).
+    05 REQ-CATEGORY          PIC X(08).
+01 IN-TRAILER-RECORD REDEFINES IN-RECORD.
+    05 TRL-REC-TYPE           PIC X(01).
+    05 TRL-RECORD-COUNT       PIC 9(06).
+    05 TRL-TOTAL-EARNED-HOURS PIC 9(05)V99.
+    05 FILLER                 PIC X(105).
 FD OUT-FILE.
 01 OUT-SCHOOL-NAME.
     05 FILLER                PIC A(22).
@@ -28,6 +57,9 @@ FD OUT-FILE.
     05 FILLER                PIC A(30).
     05 FILLER                PIC X(18).
 01 OUT-SPACE                 PIC A.
+01 OUT-PAGE-LINE.
+    05 FILLER                PIC X(05).
+    05 OUT-PAGE-NUMBER       PIC ZZZZ9.
 01 OUT-STUDENT-NAME          PIC A(19).
 01 OUT-STUDENT-NUMBER        PIC X(10).
 01 OUT-SEMESTER              PIC X(15).
@@ -36,14 +68,19 @@ FD OUT-FILE.
     05 FILLER                PIC X(30).
     05 FILLER                PIC A(5).
     05 FILLER                PIC A(11).
+    05 FILLER                PIC A(9).
     05 FILLER                PIC AAAA.
 01 OUT-RECORD.
     05 OUT-COURSE            PIC X(15).
     05 OUT-COURSE-TITLE      PIC X(30).
     05 OUT-GRADE             PIC A(5).
-    05 OUT-EARNED            PIC 9.99.
+    05 OUT-EARNED            PIC 99.99.
+    05 FILLER                PIC A(5).
+    05 OUT-ATTEMPTED         PIC 99.99.
     05 FILLER                PIC A(5).
     05 OUT-QPTS              PIC ZZ9.99.
+    05 FILLER                PIC X(02).
+    05 OUT-MARKER            PIC X(02).
 01 OUT-EOS-SEMESTER-TOTALS.
     05 FILLER                PIC A(29).
     05 FILLER                PIC A(19).
@@ -52,6 +89,8 @@ FD OUT-FILE.
     05 OUT-SEMESTER-QPTS     PIC ZZ9.99.
     05 FILLER                PIC AAAA.
     05 OUT-SEMESTER-GPA      PIC ZZ9.99.
+    05 FILLER                PIC X(02).
+    05 OUT-SEMESTER-HONORS   PIC X(11).
 01 OUT-EOS-CUM-TOTALS.
     05 FILLER                PIC A(29).
     05 FILLER                PIC A(19).
@@ -60,6 +99,45 @@ FD OUT-FILE.
     05 OUT-CUMULATIVE-QPTS   PIC ZZ9.99.
     05 FILLER                PIC AAAA.
     05 OUT-CUMULATIVE-GPA    PIC ZZ9.99.
+    05 FILLER                PIC X(02).
+    05 OUT-CUMULATIVE-STANDING PIC X(11).
+
+*> CHECKPOINT RECORD: WRITTEN AFTER EACH STUDENT COMPLETES SO A LARGE
+*> BATCH RUN CAN BE RESTARTED AFTER AN INTERRUPTION WITHOUT REPROCESSING
+*> STUDENTS ALREADY WRITTEN TO OUT-FILE. CLEARED ON A NORMAL COMPLETED
+*> RUN SO THE NEXT RUN STARTS FROM SCRATCH.
+FD CHECKPOINT-FILE.
+01 CHK-RECORD.
+    05 CHK-STUDENT-NUMBER     PIC X(10).
+    05 CHK-RECORD-COUNT       PIC 9(06).
+    05 CHK-TOTAL-HOURS        PIC 9(05)V99.
+    05 CHK-PAGE-NUMBER        PIC 9(05).
+    05 CHK-OUT-LINE-COUNT     PIC 9(08).
+    05 CHK-CSV-LINE-COUNT     PIC 9(08).
+
+*> OPTIONAL RUN-CONTROL FILE: A SINGLE "Y"/"N" FLAG TELLS THIS RUN
+*> WHETHER TO ALSO PRODUCE THE COMMA-DELIMITED CSV EXPORT ALONGSIDE THE
+*> NORMAL FIXED-COLUMN OUT-FILE. ABSENT OR "N" MEANS NO CSV EXPORT.
+FD CONTROL-FILE.
+01 CTL-RECORD.
+    05 CTL-CSV-EXPORT         PIC X(01).
+
+*> CSV EXPORT: ONE ROW PER PRINTED COURSE LINE OR TOTALS LINE, EACH ROW
+*> SELF-CONTAINED (STUDENT/SEMESTER REPEATED) SINCE THIS ALTERNATE
+*> FORMAT IS FOR SPREADSHEET IMPORT, NOT FOR REPLICATING THE PAGINATED
+*> TRANSCRIPT LAYOUT.
+FD CSV-FILE.
+01 CSV-RECORD                PIC X(150).
+
+*> GENERIC LINE-WIDE RECORDS FOR TRUNCATE-OUTPUT-FILES' SALVAGE COPY --
+*> WIDE ENOUGH TO HOLD ANY OUT-FILE OR CSV-FILE LINE WITHOUT CARING
+*> WHICH OF OUT-FILE'S SEVERAL RECORD LAYOUTS A GIVEN LINE WAS WRITTEN
+*> FROM.
+FD OUT-SCRATCH-FILE.
+01 OUT-SCRATCH-RECORD        PIC X(88).
+
+FD CSV-SCRATCH-FILE.
+01 CSV-SCRATCH-RECORD        PIC X(150).
 
 WORKING-STORAGE SECTION.
 01 WS-SCHOOL-NAME.
@@ -69,21 +147,50 @@ WORKING-STORAGE SECTION.
     05 FILLER                PIC A(30)   VALUE SPACE.
     05 FILLER                PIC X(80)   VALUE "HAMMOND, LA 70402".
 01 WS-SPACE                  PIC A       VALUE SPACE.
+01 WS-PAGE-LINE.
+    05 FILLER                PIC X(05)   VALUE "PAGE ".
+    05 WS-PAGE-NUMBER        PIC ZZZZ9   VALUE ZERO.
 01 WS-LABELS.
     05 FILLER                PIC X(15)   VALUE "COURSE".
     05 FILLER                PIC X(30)   VALUE "TITLE".
     05 FILLER                PIC A(5)    VALUE "GR".
     05 FILLER                PIC A(11)   VALUE "EARNED".
+    05 FILLER                PIC A(9)    VALUE "ATTMPT".
     05 FILLER                PIC AAAA    VALUE "QPTS".
 01 EOF                       PIC A       VALUE "N".
+01 WS-TRAILER-SEEN           PIC A       VALUE "N".
+01 WS-CHK-STATUS             PIC XX      VALUE "00".
+01 WS-RESTART-STUDENT        PIC X(10)   VALUE SPACE.
+01 WS-CTL-STATUS             PIC XX      VALUE "00".
+01 WS-CSV-EXPORT             PIC X(01)   VALUE "N".
+    88 WS-CSV-EXPORT-ON          VALUE "Y".
+01 WS-CSV-LINE                PIC X(150) VALUE SPACE.
+01 WS-EXPECTED-RECORD-COUNT  PIC 9(06)   VALUE ZERO.
+01 WS-EXPECTED-TOTAL-HOURS   PIC 9(05)V99 VALUE ZERO.
+01 WS-ACTUAL-RECORD-COUNT    PIC 9(06)   VALUE ZERO.
+01 WS-ACTUAL-TOTAL-HOURS     PIC 9(05)V99 VALUE ZERO.
+01 WS-CONTROL-MESSAGE        PIC X(60)   VALUE SPACE.
+01 WS-STUDENT-NAME           PIC A(19).
+01 WS-STUDENT-NUMBER         PIC X(10).
 01 WS-SEMESTER               PIC X(15).
+
+*> TRANSFER CREDIT (IN-REC-TYPE "T") CARRIES EARNED HOURS BUT NEVER
+*> QUALITY POINTS AND IS EXCLUDED FROM ATTEMPTED HOURS, SAME AS W/I.
+01 WS-REC-TYPE                PIC X(01).
+    88 WS-REC-IS-TRANSFER         VALUE "T".
 01 WS-RECORD.
     05 WS-COURSE             PIC X(15).
     05 WS-COURSE-TITLE       PIC X(30).
     05 WS-GRADE              PIC A(5).
-    05 WS-EARNED             PIC 9.99.
+        88 WS-GRADE-IS-W          VALUE "W    ".
+        88 WS-GRADE-IS-I          VALUE "I    ".
+    05 WS-EARNED             PIC 99.99.
+    05 FILLER                PIC A(5)    VALUE SPACE.
+    05 WS-ATTEMPTED          PIC 99.99.
     05 FILLER                PIC A(5)    VALUE SPACE.
     05 WS-QPTS               PIC ZZ9.99.
+    05 FILLER                PIC X(02)   VALUE SPACE.
+    05 WS-MARKER             PIC X(02)   VALUE SPACE.
 01 WS-EOS-SEMESTER-TOTALS.
     05 FILLER                PIC A(29)   VALUE SPACE.
     05 FILLER                PIC A(19)   VALUE "SEMESTER".
@@ -92,6 +199,8 @@ WORKING-STORAGE SECTION.
     05 WS-SEMESTER-QPTS      PIC ZZ9.99.
     05 FILLER                PIC AAAA    VALUE SPACE.
     05 WS-SEMESTER-GPA       PIC ZZ9.99.
+    05 FILLER                PIC X(02)   VALUE SPACE.
+    05 WS-SEMESTER-HONORS    PIC X(11)   VALUE SPACE.
 01 WS-EOS-CUM-TOTALS.
     05 FILLER                PIC A(29)   VALUE SPACE.
     05 FILLER                PIC A(19)   VALUE "CUMULATIVE".
@@ -100,6 +209,8 @@ WORKING-STORAGE SECTION.
     05 WS-CUMULATIVE-QPTS    PIC ZZ9.99.
     05 FILLER                PIC AAAA    VALUE SPACE.
     05 WS-CUMULATIVE-GPA     PIC ZZ9.99.
+    05 FILLER                PIC X(02)   VALUE SPACE.
+    05 WS-CUMULATIVE-STANDING PIC X(11)  VALUE SPACE.
 
 *> WSC FIELDS ARE USED FOR COMPUTATION THEN MOVED TO ASSOCIATED WS FIELD.
 01 WSC-EARNED                PIC 999V99  VALUE ZERO.
@@ -108,6 +219,65 @@ WORKING-STORAGE SECTION.
 01 WSC-CUMULATIVE-EARNED     PIC 999V99  VALUE ZERO.
 01 WSC-SEMESTER-QPTS         PIC 999V99  VALUE ZERO.
 01 WSC-CUMULATIVE-QPTS       PIC 999V99  VALUE ZERO.
+01 WSC-ATTEMPTED             PIC 999V99  VALUE ZERO.
+01 WSC-SEMESTER-ATTEMPTED    PIC 999V99  VALUE ZERO.
+01 WSC-CUMULATIVE-ATTEMPTED  PIC 999V99  VALUE ZERO.
+01 WSC-SEMESTER-GPA          PIC 9V99    VALUE ZERO.
+01 WSC-CUMULATIVE-GPA        PIC 9V99    VALUE ZERO.
+
+*> RUNNING GPA COLUMNS FOR THE CSV DETAIL ROW -- RECOMPUTED
+*> AFTER EVERY COURSE LINE FROM THE SAME SEMESTER/CUMULATIVE
+*> ACCUMULATORS UPDATE-SEMESTER-TOTALS/CALCULATE-EOS-TOTALS MAINTAIN,
+*> SO THE CSV CAN CARRY A GPA ON EVERY ROW WITHOUT WAITING FOR THE
+*> SEMESTER OR STUDENT TO FINISH.
+01 WSC-RUN-CUMULATIVE-QPTS   PIC 999V99  VALUE ZERO.
+01 WSC-RUN-CUMULATIVE-ATT    PIC 999V99  VALUE ZERO.
+01 WS-RUN-SEMESTER-GPA       PIC ZZ9.99.
+01 WS-RUN-CUMULATIVE-GPA     PIC ZZ9.99.
+
+*> DEAN'S LIST REQUIRES A FULL-TIME LOAD (12+ ATTEMPTED HOURS) AND AT
+*> LEAST A 3.50 GPA FOR THE SEMESTER.
+01 WS-FULL-TIME-HOURS        PIC 99      VALUE 12.
+01 WS-DEANS-LIST-GPA         PIC 9V99    VALUE 3.50.
+
+*> PROBATION IS A CUMULATIVE GPA BELOW 2.00; SUSPENSION IS TWO
+*> CONSECUTIVE SEMESTERS BELOW THAT SAME LINE. WS-LOW-GPA-STREAK
+*> COUNTS CONSECUTIVE LOW SEMESTERS FOR THE STUDENT CURRENTLY BEING
+*> PROCESSED AND IS RESET WHENEVER THE STUDENT NUMBER CHANGES.
+01 WS-PROBATION-GPA           PIC 9V99   VALUE 2.00.
+01 WS-LOW-GPA-STREAK          PIC 9      VALUE ZERO.
+
+*> PAGINATION: A NEW PAGE (FULL HEADER REPRINT) STARTS EVERY
+*> WS-LINES-PER-PAGE DETAIL LINES WRITTEN TO OUT-FILE.
+01 WS-LINES-PER-PAGE          PIC 9(03)  VALUE 55.
+01 WS-LINE-COUNT              PIC 9(03)  VALUE ZERO.
+01 WSC-PAGE-NUMBER            PIC 9(05)  VALUE ZERO.
+
+*> RUNNING COUNT OF LINES PHYSICALLY WRITTEN TO OUT-FILE/CSV-FILE THIS
+*> RUN, CHECKPOINTED ALONGSIDE THE STUDENT NUMBER SO A RESTART KNOWS
+*> EXACTLY HOW MUCH OF A PRIOR, POSSIBLY INTERRUPTED RUN'S OUTPUT IS
+*> GOOD -- SEE TRUNCATE-OUTPUT-FILES.
+01 WS-TOTAL-OUT-LINES         PIC 9(08)  VALUE ZERO.
+01 WS-TOTAL-CSV-LINES         PIC 9(08)  VALUE ZERO.
+01 WS-SALVAGE-LINE-COUNT      PIC 9(08)  VALUE ZERO.
+01 WS-SCRATCH-EOF             PIC X(01)  VALUE "N".
+
+*> STUDENT-COURSE-TABLE HOLDS ONE STUDENT'S COURSES AT A TIME SO A
+*> LATER-SEMESTER REPEAT OF A COURSE CAN BE DETECTED AND THE EARLIER
+*> ATTEMPT EXCLUDED FROM THE CUMULATIVE MATH BEFORE ANYTHING PRINTS.
+01 WS-MAX-COURSES            PIC 9(03)   VALUE 150.
+01 WS-COURSE-COUNT           PIC 9(03)   VALUE ZERO.
+01 STUDENT-COURSE-TABLE.
+    05 SCT-ENTRY OCCURS 150 TIMES INDEXED BY SCT-IDX SCT-IDX2.
+        10 SCT-SEMESTER      PIC X(15).
+        10 SCT-COURSE        PIC X(15).
+        10 SCT-COURSE-TITLE  PIC X(30).
+        10 SCT-GRADE         PIC A(5).
+        10 SCT-EARNED        PIC 99.99.
+        10 SCT-ATTEMPTED     PIC 99.99.
+        10 SCT-QPTS          PIC 999V99.
+        10 SCT-MARKER        PIC X(02).
+        10 SCT-REC-TYPE      PIC X(01).
 
 PROCEDURE DIVISION.
 MAIN-LOGIC SECTION.
@@ -115,6 +285,7 @@ PROGRAM-BEGIN.
 
     PERFORM OPENING-PROCEDURE.
     PERFORM WRITE-DISPLAY-REPORT.
+    PERFORM VERIFY-CONTROL-TOTALS.
     PERFORM CLOSING-PROCEDURE.
 
 PROGRAM-DONE.
@@ -122,101 +293,534 @@ PROGRAM-DONE.
 
 OPENING-PROCEDURE.
     OPEN INPUT IN-FILE.
-    OPEN OUTPUT OUT-FILE.
+    PERFORM LOAD-CONTROL-OPTIONS.
+    PERFORM LOAD-CHECKPOINT.
+
+    IF WS-RESTART-STUDENT = SPACE THEN
+        OPEN OUTPUT OUT-FILE
+        IF WS-CSV-EXPORT-ON THEN
+            OPEN OUTPUT CSV-FILE
+        END-IF
+    ELSE
+        PERFORM TRUNCATE-OUTPUT-FILES
+        OPEN EXTEND OUT-FILE
+        IF WS-CSV-EXPORT-ON THEN
+            OPEN EXTEND CSV-FILE
+        END-IF
+    END-IF.
 
 CLOSING-PROCEDURE.
+    PERFORM CLEAR-CHECKPOINT.
     CLOSE IN-FILE, OUT-FILE.
+    IF WS-CSV-EXPORT-ON THEN
+        CLOSE CSV-FILE
+    END-IF.
+
+*> READS THE OPTIONAL RUN-CONTROL FILE FOR THE CSV-EXPORT SWITCH. NO
+*> CONTROL FILE (OR AN EMPTY ONE) MEANS CSV EXPORT STAYS OFF.
+LOAD-CONTROL-OPTIONS.
+    MOVE "N" TO WS-CSV-EXPORT.
+    OPEN INPUT CONTROL-FILE.
+
+    IF WS-CTL-STATUS = "00" THEN
+        READ CONTROL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CTL-CSV-EXPORT TO WS-CSV-EXPORT
+        END-READ
+        CLOSE CONTROL-FILE
+    END-IF.
+
+*> RESTART SUPPORT: IF A PRIOR RUN'S CHECKPOINT NAMES A STUDENT, THIS
+*> RUN PICKS UP RIGHT AFTER THAT STUDENT RATHER THAN REPROCESSING THE
+*> WHOLE FILE, RESTORING THE CONTROL-TOTAL AND PAGE-NUMBER COUNTERS TO
+*> WHERE THE PRIOR RUN LEFT THEM.
+LOAD-CHECKPOINT.
+    MOVE SPACE TO WS-RESTART-STUDENT.
+    OPEN INPUT CHECKPOINT-FILE.
+
+    IF WS-CHK-STATUS = "00" THEN
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE SPACE TO WS-RESTART-STUDENT
+            NOT AT END
+                MOVE CHK-STUDENT-NUMBER TO WS-RESTART-STUDENT
+                MOVE CHK-RECORD-COUNT TO WS-ACTUAL-RECORD-COUNT
+                MOVE CHK-TOTAL-HOURS TO WS-ACTUAL-TOTAL-HOURS
+                MOVE CHK-PAGE-NUMBER TO WSC-PAGE-NUMBER
+                MOVE CHK-OUT-LINE-COUNT TO WS-TOTAL-OUT-LINES
+                MOVE CHK-CSV-LINE-COUNT TO WS-TOTAL-CSV-LINES
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+    IF WS-RESTART-STUDENT NOT = SPACE THEN
+        DISPLAY "RESUMING BATCH RUN AFTER CHECKPOINT - LAST STUDENT "
+                WS-RESTART-STUDENT
+        PERFORM SKIP-TO-CHECKPOINT
+    END-IF.
+
+*> DISCARDS INPUT RECORDS BELONGING TO THE ALREADY-COMPLETED CHECKPOINT
+*> STUDENT, LEAVING THE FIRST RECORD OF THE NEXT STUDENT SITTING IN
+*> IN-RECORD FOR WRITE-DISPLAY-REPORT TO PICK UP WITHOUT A FURTHER READ.
+SKIP-TO-CHECKPOINT.
+    PERFORM READ-NEXT-RECORD.
+    PERFORM UNTIL EOF = "Y" OR STUDENT-NUMBER NOT = WS-RESTART-STUDENT
+        PERFORM READ-NEXT-RECORD
+    END-PERFORM.
+
+*> A NORMAL COMPLETED RUN HAS NOTHING LEFT TO RESTART FROM.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+WRITE-CHECKPOINT.
+    MOVE WS-STUDENT-NUMBER TO CHK-STUDENT-NUMBER.
+    MOVE WS-ACTUAL-RECORD-COUNT TO CHK-RECORD-COUNT.
+    MOVE WS-ACTUAL-TOTAL-HOURS TO CHK-TOTAL-HOURS.
+    MOVE WSC-PAGE-NUMBER TO CHK-PAGE-NUMBER.
+    MOVE WS-TOTAL-OUT-LINES TO CHK-OUT-LINE-COUNT.
+    MOVE WS-TOTAL-CSV-LINES TO CHK-CSV-LINE-COUNT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHK-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+*> A STUDENT'S TRANSCRIPT IS ONLY CHECKPOINTED AFTER IT PRINTS
+*> COMPLETELY (SEE PROCESS-STUDENT-TABLE), SO CHK-OUT-LINE-COUNT/
+*> CHK-CSV-LINE-COUNT ARE EXACTLY HOW MANY LINES OF OUT-FILE/CSV-FILE
+*> ARE KNOWN GOOD. IF THE PRIOR RUN DIED PARTWAY THROUGH THE NEXT
+*> STUDENT (FOR EXAMPLE A FULL DISK IN THE MIDDLE OF ITS COURSE LOOP),
+*> THOSE PARTIAL LINES ARE STILL SITTING ON DISK PAST THAT POINT WITH
+*> NO CHECKPOINT TO COVER THEM. SALVAGE ONLY THE KNOWN-GOOD PREFIX OF
+*> EACH FILE INTO A SCRATCH COPY, THEN REWRITE THE REAL FILE FROM THAT
+*> SCRATCH COPY, SO THE EXTEND OPEN THAT FOLLOWS RESUMES APPENDING
+*> RIGHT AFTER THE LAST COMPLETED STUDENT WITH NO PARTIAL OR DUPLICATE
+*> OUTPUT LEFT BEHIND.
+TRUNCATE-OUTPUT-FILES.
+    MOVE ZERO TO WS-SALVAGE-LINE-COUNT.
+    OPEN INPUT OUT-FILE.
+    OPEN OUTPUT OUT-SCRATCH-FILE.
+    PERFORM UNTIL WS-SALVAGE-LINE-COUNT >= WS-TOTAL-OUT-LINES
+        READ OUT-FILE
+            AT END
+                MOVE WS-TOTAL-OUT-LINES TO WS-SALVAGE-LINE-COUNT
+            NOT AT END
+                WRITE OUT-SCRATCH-RECORD FROM OUT-EOS-SEMESTER-TOTALS
+                ADD 1 TO WS-SALVAGE-LINE-COUNT
+        END-READ
+    END-PERFORM.
+    CLOSE OUT-FILE, OUT-SCRATCH-FILE.
+
+    OPEN OUTPUT OUT-FILE.
+    OPEN INPUT OUT-SCRATCH-FILE.
+    PERFORM UNTIL WS-SCRATCH-EOF = "Y"
+        READ OUT-SCRATCH-FILE
+            AT END
+                MOVE "Y" TO WS-SCRATCH-EOF
+            NOT AT END
+                WRITE OUT-EOS-SEMESTER-TOTALS FROM OUT-SCRATCH-RECORD
+        END-READ
+    END-PERFORM.
+    CLOSE OUT-FILE, OUT-SCRATCH-FILE.
+
+    IF WS-CSV-EXPORT-ON THEN
+        MOVE ZERO TO WS-SALVAGE-LINE-COUNT
+        MOVE "N" TO WS-SCRATCH-EOF
+        OPEN INPUT CSV-FILE
+        OPEN OUTPUT CSV-SCRATCH-FILE
+        PERFORM UNTIL WS-SALVAGE-LINE-COUNT >= WS-TOTAL-CSV-LINES
+            READ CSV-FILE
+                AT END
+                    MOVE WS-TOTAL-CSV-LINES TO WS-SALVAGE-LINE-COUNT
+                NOT AT END
+                    WRITE CSV-SCRATCH-RECORD FROM CSV-RECORD
+                    ADD 1 TO WS-SALVAGE-LINE-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE CSV-FILE, CSV-SCRATCH-FILE
+
+        OPEN OUTPUT CSV-FILE
+        OPEN INPUT CSV-SCRATCH-FILE
+        PERFORM UNTIL WS-SCRATCH-EOF = "Y"
+            READ CSV-SCRATCH-FILE
+                AT END
+                    MOVE "Y" TO WS-SCRATCH-EOF
+                NOT AT END
+                    WRITE CSV-RECORD FROM CSV-SCRATCH-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE CSV-FILE, CSV-SCRATCH-FILE
+    END-IF.
 
 READ-NEXT-RECORD.
     READ IN-FILE NEXT RECORD
         AT END
-            MOVE "Y" TO EOF.
+            MOVE "Y" TO EOF
+    END-READ.
+
+    IF EOF = "N" AND IN-REC-IS-TRAILER THEN
+        PERFORM CAPTURE-TRAILER-TOTALS
+        MOVE "Y" TO EOF
+    END-IF.
+
+CAPTURE-TRAILER-TOTALS.
+    MOVE TRL-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT.
+    MOVE TRL-TOTAL-EARNED-HOURS TO WS-EXPECTED-TOTAL-HOURS.
+    MOVE "Y" TO WS-TRAILER-SEEN.
+
+VERIFY-CONTROL-TOTALS.
+    IF WS-TRAILER-SEEN = "N" THEN
+        MOVE "*** NO TRAILER RECORD FOUND - TOTALS NOT VERIFIED ***"
+            TO WS-CONTROL-MESSAGE
+        DISPLAY WS-CONTROL-MESSAGE
+    ELSE
+        IF WS-ACTUAL-RECORD-COUNT NOT = WS-EXPECTED-RECORD-COUNT
+                OR WS-ACTUAL-TOTAL-HOURS NOT = WS-EXPECTED-TOTAL-HOURS THEN
+            MOVE "*** CONTROL TOTAL MISMATCH - INPUT MAY BE TRUNCATED ***"
+                TO WS-CONTROL-MESSAGE
+            DISPLAY WS-CONTROL-MESSAGE
+            DISPLAY "EXPECTED RECORDS: " WS-EXPECTED-RECORD-COUNT
+                    "  ACTUAL RECORDS: " WS-ACTUAL-RECORD-COUNT
+            DISPLAY "EXPECTED HOURS:   " WS-EXPECTED-TOTAL-HOURS
+                    "  ACTUAL HOURS:   " WS-ACTUAL-TOTAL-HOURS
+        ELSE
+            DISPLAY "CONTROL TOTALS VERIFIED - INPUT COMPLETE"
+        END-IF
+    END-IF.
 
 WRITE-DISPLAY-REPORT.
-    PERFORM READ-NEXT-RECORD.
-    MOVE SEMESTER TO WS-SEMESTER.
-
-    PERFORM WRITE-HEADER.
-    PERFORM DISPLAY-HEADER.
-
-    PERFORM UNTIL EOF = "Y"
-        PERFORM SET-WS-RECORD
-
-        IF EOF = "N" THEN
-            IF SEMESTER = WS-SEMESTER THEN
-                PERFORM DISPLAY-SEMESTER-RECORDS
-                PERFORM WRITE-SEMESTER-RECORDS
-                PERFORM UPDATE-SEMESTER-TOTALS
-            ELSE
-                PERFORM CALCULATE-EOS-TOTALS
-                PERFORM DISPLAY-EOS-TOTALS
-                PERFORM WRITE-EOS-TOTALS
-
-                MOVE SEMESTER TO WS-SEMESTER
-
-                DISPLAY WS-SPACE
-                WRITE OUT-SPACE FROM WS-SPACE
-                DISPLAY WS-SEMESTER
-                WRITE OUT-SEMESTER FROM WS-SEMESTER
-
-                PERFORM DISPLAY-SEMESTER-RECORDS
-                PERFORM WRITE-SEMESTER-RECORDS
-                PERFORM UPDATE-SEMESTER-TOTALS
+    IF WS-RESTART-STUDENT = SPACE THEN
+        PERFORM READ-NEXT-RECORD
+    END-IF.
+
+    IF EOF NOT = "Y" THEN
+        MOVE STUDENT-NAME TO WS-STUDENT-NAME
+        MOVE STUDENT-NUMBER TO WS-STUDENT-NUMBER
+
+        PERFORM UNTIL EOF = "Y"
+            IF STUDENT-NUMBER NOT = WS-STUDENT-NUMBER THEN
+                PERFORM PROCESS-STUDENT-TABLE
+
+                MOVE ZERO TO WS-COURSE-COUNT
+                MOVE ZERO TO WSC-CUMULATIVE-EARNED
+                MOVE ZERO TO WSC-CUMULATIVE-QPTS
+                MOVE ZERO TO WSC-CUMULATIVE-ATTEMPTED
+                MOVE ZERO TO WS-LOW-GPA-STREAK
+
+                MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                MOVE STUDENT-NUMBER TO WS-STUDENT-NUMBER
             END-IF
+
+            PERFORM ADD-COURSE-TO-TABLE
+            PERFORM READ-NEXT-RECORD
+        END-PERFORM
+
+        PERFORM PROCESS-STUDENT-TABLE
+    END-IF.
+
+*> PROCESS-STUDENT-TABLE RUNS THE REPEAT/FORGIVENESS PASS OVER THE
+*> STUDENT'S BUFFERED COURSES, THEN PRINTS THE TRANSCRIPT FOR THAT
+*> STUDENT FROM THE TABLE (INSTEAD OF STRAIGHT FROM IN-RECORD) SO AN
+*> EARLIER ATTEMPT CAN BE MARKED/EXCLUDED BEFORE IT EVER PRINTS.
+PROCESS-STUDENT-TABLE.
+    IF WS-COURSE-COUNT > ZERO THEN
+        PERFORM DETECT-REPEATS
+
+        MOVE SCT-SEMESTER(1) TO WS-SEMESTER
+        PERFORM WRITE-HEADER
+        PERFORM DISPLAY-HEADER
+
+        PERFORM PRINT-STUDENT-TABLE
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+ADD-COURSE-TO-TABLE.
+    IF WS-COURSE-COUNT >= WS-MAX-COURSES THEN
+        DISPLAY "*** STUDENT COURSE TABLE FULL - RECORD DROPPED ***"
+    ELSE
+        ADD 1 TO WS-COURSE-COUNT
+        SET SCT-IDX TO WS-COURSE-COUNT
+
+        MOVE SEMESTER TO SCT-SEMESTER(SCT-IDX)
+        MOVE COURSE TO SCT-COURSE(SCT-IDX)
+        MOVE COURSE-TITLE TO SCT-COURSE-TITLE(SCT-IDX)
+        MOVE GRADE TO SCT-GRADE(SCT-IDX)
+        MOVE EARNED TO SCT-EARNED(SCT-IDX)
+        MOVE ATTEMPTED-HOURS TO SCT-ATTEMPTED(SCT-IDX)
+        MOVE SPACE TO SCT-MARKER(SCT-IDX)
+        MOVE IN-REC-TYPE TO SCT-REC-TYPE(SCT-IDX)
+
+        MOVE GRADE TO WS-GRADE
+        MOVE EARNED TO WS-EARNED
+        MOVE IN-REC-TYPE TO WS-REC-TYPE
+        PERFORM SET-QPTS
+        MOVE WSC-QPTS TO SCT-QPTS(SCT-IDX)
+    END-IF.
+
+    ADD 1 TO WS-ACTUAL-RECORD-COUNT.
+    MOVE EARNED TO WSC-EARNED.
+    ADD WSC-EARNED TO WS-ACTUAL-TOTAL-HOURS.
+
+*> REPEATED-COURSE FORGIVENESS: WHEN THE SAME COURSE/TITLE APPEARS
+*> MORE THAN ONCE FOR THIS STUDENT, EVERY ATTEMPT EXCEPT THE LAST ONE
+*> (THE MOST RECENT, SINCE THE INPUT IS IN SEMESTER ORDER) IS MARKED
+*> "R" SO IT PRINTS BUT IS LEFT OUT OF THE CUMULATIVE MATH.
+DETECT-REPEATS.
+    PERFORM VARYING SCT-IDX FROM 1 BY 1 UNTIL SCT-IDX > WS-COURSE-COUNT
+        PERFORM VARYING SCT-IDX2 FROM 1 BY 1 UNTIL SCT-IDX2 > WS-COURSE-COUNT
+            IF SCT-IDX2 > SCT-IDX
+                    AND SCT-COURSE(SCT-IDX) = SCT-COURSE(SCT-IDX2)
+                    AND SCT-COURSE-TITLE(SCT-IDX) = SCT-COURSE-TITLE(SCT-IDX2)
+                MOVE "R " TO SCT-MARKER(SCT-IDX)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+PRINT-STUDENT-TABLE.
+    PERFORM VARYING SCT-IDX FROM 1 BY 1 UNTIL SCT-IDX > WS-COURSE-COUNT
+        IF SCT-SEMESTER(SCT-IDX) NOT = WS-SEMESTER THEN
+            PERFORM CALCULATE-EOS-TOTALS
+            PERFORM DISPLAY-EOS-TOTALS
+            PERFORM WRITE-EOS-TOTALS
+            IF WS-CSV-EXPORT-ON THEN
+                PERFORM WRITE-CSV-TOTALS
+            END-IF
+
+            MOVE SCT-SEMESTER(SCT-IDX) TO WS-SEMESTER
+
+            DISPLAY WS-SPACE
+            WRITE OUT-SPACE FROM WS-SPACE
+            ADD 1 TO WS-TOTAL-OUT-LINES
+            DISPLAY WS-SEMESTER
+            WRITE OUT-SEMESTER FROM WS-SEMESTER
+            ADD 1 TO WS-TOTAL-OUT-LINES
         END-IF
 
-        PERFORM READ-NEXT-RECORD
+        PERFORM CHECK-PAGE-BREAK
+
+        PERFORM BUILD-COURSE-RECORD
+        PERFORM DISPLAY-SEMESTER-RECORDS
+        PERFORM WRITE-SEMESTER-RECORDS
+        ADD 1 TO WS-LINE-COUNT
+
+        IF SCT-MARKER(SCT-IDX) NOT = "R " THEN
+            PERFORM UPDATE-SEMESTER-TOTALS
+        END-IF
+
+        IF WS-CSV-EXPORT-ON THEN
+            PERFORM CALCULATE-RUNNING-GPA
+            PERFORM WRITE-CSV-DETAIL
+        END-IF
     END-PERFORM.
 
     PERFORM CALCULATE-EOS-TOTALS.
     PERFORM DISPLAY-EOS-TOTALS.
     PERFORM WRITE-EOS-TOTALS.
+    IF WS-CSV-EXPORT-ON THEN
+        PERFORM WRITE-CSV-TOTALS
+    END-IF.
 
+*> RECOMPUTES THE SEMESTER/CUMULATIVE GPA FROM THE ACCUMULATORS AS THEY
+*> STAND AFTER THE CURRENT COURSE ROW (UPDATE-SEMESTER-TOTALS HAS
+*> ALREADY RUN FOR THIS ROW BY THE TIME PRINT-STUDENT-TABLE CALLS
+*> THIS), SO EVERY CSV DETAIL ROW CARRIES A GPA AS OF THAT ROW RATHER
+*> THAN WAITING FOR THE SEMESTER OR STUDENT TO FINISH. A FORGIVEN
+*> REPEAT ROW (SCT-MARKER = "R ") DIDN'T UPDATE THE ACCUMULATORS, SO IT
+*> CARRIES FORWARD THE SAME GPA AS THE ROW BEFORE IT.
+CALCULATE-RUNNING-GPA.
+    IF WSC-SEMESTER-ATTEMPTED > ZERO THEN
+        COMPUTE WSC-SEMESTER-GPA
+            ROUNDED = WSC-SEMESTER-QPTS / WSC-SEMESTER-ATTEMPTED
+    ELSE
+        MOVE ZERO TO WSC-SEMESTER-GPA
+    END-IF.
+    MOVE WSC-SEMESTER-GPA TO WS-RUN-SEMESTER-GPA.
+
+    COMPUTE WSC-RUN-CUMULATIVE-QPTS = WSC-CUMULATIVE-QPTS + WSC-SEMESTER-QPTS.
+    COMPUTE WSC-RUN-CUMULATIVE-ATT = WSC-CUMULATIVE-ATTEMPTED + WSC-SEMESTER-ATTEMPTED.
+
+    IF WSC-RUN-CUMULATIVE-ATT > ZERO THEN
+        COMPUTE WSC-CUMULATIVE-GPA
+            ROUNDED = WSC-RUN-CUMULATIVE-QPTS / WSC-RUN-CUMULATIVE-ATT
+    ELSE
+        MOVE ZERO TO WSC-CUMULATIVE-GPA
+    END-IF.
+    MOVE WSC-CUMULATIVE-GPA TO WS-RUN-CUMULATIVE-GPA.
+
+*> ONE CSV ROW PER COURSE LINE, STUDENT/SEMESTER REPEATED ON EVERY ROW
+*> SO THE EXPORT IS SELF-CONTAINED WITHOUT THE PAGE HEADERS. COLUMNS
+*> MATCH THE TOTALS ROWS BELOW (STUDENT NUMBER, SEMESTER, COURSE,
+*> GRADE, EARNED, QUALITY POINTS, SEMESTER GPA, CUMULATIVE GPA) SO THE
+*> WHOLE FILE IS ONE CONSISTENT SHAPE.
+WRITE-CSV-DETAIL.
+    MOVE SPACE TO WS-CSV-LINE.
+    STRING WS-STUDENT-NUMBER  DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-SEMESTER        DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-COURSE          DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-GRADE           DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-EARNED          DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-QPTS            DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-RUN-SEMESTER-GPA    DELIMITED BY SIZE
+           ","                    DELIMITED BY SIZE
+           WS-RUN-CUMULATIVE-GPA  DELIMITED BY SIZE
+           ","                DELIMITED BY SIZE
+           WS-MARKER          DELIMITED BY SIZE
+        INTO WS-CSV-LINE
+    END-STRING.
+    WRITE CSV-RECORD FROM WS-CSV-LINE.
+    ADD 1 TO WS-TOTAL-CSV-LINES.
+
+*> ONE CSV ROW FOR THE SEMESTER TOTALS, ONE FOR THE CUMULATIVE TOTALS --
+*> MATCHES THE TWO LINES WRITE-EOS-TOTALS PUTS ON THE FIXED-COLUMN SIDE.
+*> SAME NINE COLUMNS AS WRITE-CSV-DETAIL (STUDENT NUMBER, SEMESTER,
+*> COURSE, GRADE, EARNED, QUALITY POINTS, SEMESTER GPA, CUMULATIVE GPA,
+*> MARKER) WITH THE TOTALS LABEL IN THE COURSE COLUMN, GRADE LEFT
+*> BLANK, AND THE HONORS/STANDING REMARK IN THE MARKER COLUMN -- ONE
+*> CONSISTENT ROW SHAPE FOR THE WHOLE FILE.
+WRITE-CSV-TOTALS.
+    MOVE SPACE TO WS-CSV-LINE.
+    STRING WS-STUDENT-NUMBER     DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           WS-SEMESTER           DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           "SEMESTER TOTALS"     DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           WS-SEMESTER-EARNED    DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           WS-SEMESTER-QPTS      DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           WS-SEMESTER-GPA       DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           WS-CUMULATIVE-GPA     DELIMITED BY SIZE
+           ","                   DELIMITED BY SIZE
+           WS-SEMESTER-HONORS    DELIMITED BY SIZE
+        INTO WS-CSV-LINE
+    END-STRING.
+    WRITE CSV-RECORD FROM WS-CSV-LINE.
+    ADD 1 TO WS-TOTAL-CSV-LINES.
+
+    MOVE SPACE TO WS-CSV-LINE.
+    STRING WS-STUDENT-NUMBER       DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-SEMESTER              DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           "CUMULATIVE TOTALS"     DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-CUMULATIVE-EARNED    DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-CUMULATIVE-QPTS      DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-SEMESTER-GPA         DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-CUMULATIVE-GPA       DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-CUMULATIVE-STANDING  DELIMITED BY SIZE
+        INTO WS-CSV-LINE
+    END-STRING.
+    WRITE CSV-RECORD FROM WS-CSV-LINE.
+    ADD 1 TO WS-TOTAL-CSV-LINES.
+
+*> WRITES THE EIGHT LINES OF A REPEATING PAGE HEADER AS ONE BLOCK, SO
+*> THE OUT-FILE LINE COUNT (USED BY TRUNCATE-OUTPUT-FILES ON A
+*> RESTART) IS BUMPED BY THE SAME FIXED AMOUNT EVERY TIME THIS RUNS.
 WRITE-HEADER.
+    ADD 1 TO WSC-PAGE-NUMBER.
+    MOVE WSC-PAGE-NUMBER TO WS-PAGE-NUMBER.
+    MOVE WSC-PAGE-NUMBER TO OUT-PAGE-NUMBER.
+
     WRITE OUT-SCHOOL-NAME FROM WS-SCHOOL-NAME.
     WRITE OUT-SCHOOL-ADDR FROM WS-SCHOOL-ADDR.
+    WRITE OUT-PAGE-LINE FROM WS-PAGE-LINE.
     WRITE OUT-SPACE FROM WS-SPACE.
 
-    WRITE OUT-STUDENT-NAME FROM STUDENT-NAME.
-    WRITE OUT-STUDENT-NUMBER FROM STUDENT-NUMBER.
+    WRITE OUT-STUDENT-NAME FROM WS-STUDENT-NAME.
+    WRITE OUT-STUDENT-NUMBER FROM WS-STUDENT-NUMBER.
     WRITE OUT-SPACE FROM WS-SPACE.
 
     WRITE OUT-SEMESTER FROM WS-SEMESTER.
     WRITE OUT-LABELS FROM WS-LABELS.
+    ADD 9 TO WS-TOTAL-OUT-LINES.
+
+    MOVE ZERO TO WS-LINE-COUNT.
 
 DISPLAY-HEADER.
     DISPLAY WS-SCHOOL-NAME.
     DISPLAY WS-SCHOOL-ADDR.
+    DISPLAY WS-PAGE-LINE.
     DISPLAY WS-SPACE.
 
-    DISPLAY STUDENT-NAME.
-    DISPLAY STUDENT-NUMBER.
+    DISPLAY WS-STUDENT-NAME.
+    DISPLAY WS-STUDENT-NUMBER.
     DISPLAY WS-SPACE.
 
     DISPLAY WS-SEMESTER.
     DISPLAY WS-LABELS.
 
-SET-WS-RECORD.
-    MOVE COURSE TO WS-COURSE.
-    MOVE COURSE-TITLE TO WS-COURSE-TITLE.
-    MOVE GRADE TO WS-GRADE.
-    MOVE EARNED TO WS-EARNED.
+*> WHEN A SEMESTER'S COURSE LIST RUNS PAST WS-LINES-PER-PAGE DETAIL
+*> LINES, START A NEW PAGE: REPRINT THE SCHOOL/STUDENT/SEMESTER/LABELS
+*> HEADER (WITH THE NEXT PAGE NUMBER) BEFORE THE NEXT COURSE LINE.
+CHECK-PAGE-BREAK.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN
+        PERFORM WRITE-HEADER
+        PERFORM DISPLAY-HEADER
+    END-IF.
+
+BUILD-COURSE-RECORD.
+    MOVE SCT-COURSE(SCT-IDX) TO WS-COURSE.
+    MOVE SCT-COURSE-TITLE(SCT-IDX) TO WS-COURSE-TITLE.
+    MOVE SCT-GRADE(SCT-IDX) TO WS-GRADE.
+    MOVE SCT-EARNED(SCT-IDX) TO WS-EARNED.
+    MOVE SCT-ATTEMPTED(SCT-IDX) TO WS-ATTEMPTED.
+    MOVE SCT-MARKER(SCT-IDX) TO WS-MARKER.
+    MOVE SCT-REC-TYPE(SCT-IDX) TO WS-REC-TYPE.
+    MOVE SCT-QPTS(SCT-IDX) TO WSC-QPTS.
+    MOVE WSC-QPTS TO WS-QPTS.
 
-    PERFORM SET-QPTS.
+    IF WS-REC-IS-TRANSFER THEN
+        MOVE "TR   " TO WS-GRADE
+    END-IF.
 
 SET-QPTS.
+    MOVE WS-EARNED TO WSC-EARNED.
     MOVE WS-EARNED TO WSC-QPTS.
 
-    IF WS-GRADE IS EQUAL TO "A" THEN
-        COMPUTE WSC-QPTS = WSC-QPTS * 4
-    ELSE IF WS-GRADE IS EQUAL TO "B" THEN
-        COMPUTE WSC-QPTS = WSC-QPTS * 3
-    ELSE IF WS-GRADE IS EQUAL TO "C" THEN
-        COMPUTE WSC-QPTS = WSC-QPTS * 2
-    ELSE IF WS-GRADE IS EQUAL TO "D" THEN
-        COMPUTE WSC-QPTS = WSC-QPTS * 1
-    ELSE        
+    IF WS-REC-IS-TRANSFER THEN
         MOVE 0 TO WSC-QPTS
+    ELSE
+        EVALUATE WS-GRADE(1:1)
+            WHEN "A"
+                COMPUTE WSC-QPTS = WSC-QPTS * 4
+            WHEN "B"
+                COMPUTE WSC-QPTS = WSC-QPTS * 3
+            WHEN "C"
+                COMPUTE WSC-QPTS = WSC-QPTS * 2
+            WHEN "D"
+                COMPUTE WSC-QPTS = WSC-QPTS * 1
+            WHEN OTHER
+                MOVE 0 TO WSC-QPTS
+        END-EVALUATE
+
+        IF WS-GRADE(1:1) = "A" OR "B" OR "C" OR "D" THEN
+            EVALUATE WS-GRADE(2:1)
+                WHEN "+"
+                    COMPUTE WSC-QPTS = WSC-QPTS + (WSC-EARNED * 0.3)
+                WHEN "-"
+                    COMPUTE WSC-QPTS = WSC-QPTS - (WSC-EARNED * 0.3)
+            END-EVALUATE
+        END-IF
+
+        IF WS-GRADE-IS-W OR WS-GRADE-IS-I THEN
+            MOVE 0 TO WSC-QPTS
+        END-IF
     END-IF.
 
     MOVE WSC-QPTS TO WS-QPTS.
@@ -227,18 +831,65 @@ UPDATE-SEMESTER-TOTALS.
 
     COMPUTE WSC-SEMESTER-QPTS = WSC-SEMESTER-QPTS + WSC-QPTS.
 
+    IF NOT (WS-GRADE-IS-W OR WS-GRADE-IS-I OR WS-REC-IS-TRANSFER) THEN
+        MOVE WS-ATTEMPTED TO WSC-ATTEMPTED
+        COMPUTE WSC-SEMESTER-ATTEMPTED = WSC-SEMESTER-ATTEMPTED + WSC-ATTEMPTED
+    END-IF.
+
 CALCULATE-EOS-TOTALS.
     MOVE WSC-SEMESTER-EARNED TO WS-SEMESTER-EARNED.
     MOVE WSC-SEMESTER-QPTS TO WS-SEMESTER-QPTS.
 
+    IF WSC-SEMESTER-ATTEMPTED > ZERO THEN
+        COMPUTE WSC-SEMESTER-GPA
+            ROUNDED = WSC-SEMESTER-QPTS / WSC-SEMESTER-ATTEMPTED
+    ELSE
+        MOVE ZERO TO WSC-SEMESTER-GPA
+    END-IF.
+    MOVE WSC-SEMESTER-GPA TO WS-SEMESTER-GPA.
+
+    MOVE SPACE TO WS-SEMESTER-HONORS.
+    IF WSC-SEMESTER-ATTEMPTED >= WS-FULL-TIME-HOURS
+            AND WSC-SEMESTER-GPA >= WS-DEANS-LIST-GPA THEN
+        MOVE "DEAN'S LIST" TO WS-SEMESTER-HONORS
+    END-IF.
+
     COMPUTE WSC-CUMULATIVE-EARNED = WSC-CUMULATIVE-EARNED + WSC-SEMESTER-EARNED.
     MOVE WSC-CUMULATIVE-EARNED TO WS-CUMULATIVE-EARNED.
 
     COMPUTE WSC-CUMULATIVE-QPTS = WSC-CUMULATIVE-QPTS + WSC-SEMESTER-QPTS.
     MOVE WSC-CUMULATIVE-QPTS TO WS-CUMULATIVE-QPTS.
-    
+
+    COMPUTE WSC-CUMULATIVE-ATTEMPTED =
+        WSC-CUMULATIVE-ATTEMPTED + WSC-SEMESTER-ATTEMPTED.
+
+    IF WSC-CUMULATIVE-ATTEMPTED > ZERO THEN
+        COMPUTE WSC-CUMULATIVE-GPA
+            ROUNDED = WSC-CUMULATIVE-QPTS / WSC-CUMULATIVE-ATTEMPTED
+    ELSE
+        MOVE ZERO TO WSC-CUMULATIVE-GPA
+    END-IF.
+    MOVE WSC-CUMULATIVE-GPA TO WS-CUMULATIVE-GPA.
+
+    IF WSC-SEMESTER-ATTEMPTED > ZERO AND WSC-SEMESTER-GPA < WS-PROBATION-GPA THEN
+        ADD 1 TO WS-LOW-GPA-STREAK
+    ELSE
+        MOVE ZERO TO WS-LOW-GPA-STREAK
+    END-IF.
+
+    MOVE SPACE TO WS-CUMULATIVE-STANDING.
+    IF WS-LOW-GPA-STREAK >= 2 THEN
+        MOVE "SUSPENSION" TO WS-CUMULATIVE-STANDING
+    ELSE
+        IF WSC-CUMULATIVE-ATTEMPTED > ZERO
+                AND WSC-CUMULATIVE-GPA < WS-PROBATION-GPA THEN
+            MOVE "PROBATION" TO WS-CUMULATIVE-STANDING
+        END-IF
+    END-IF.
+
     MOVE ZERO TO WSC-SEMESTER-EARNED.
     MOVE ZERO TO WSC-SEMESTER-QPTS.
+    MOVE ZERO TO WSC-SEMESTER-ATTEMPTED.
 
 DISPLAY-EOS-TOTALS.
     DISPLAY WS-EOS-SEMESTER-TOTALS.
@@ -247,9 +898,11 @@ DISPLAY-EOS-TOTALS.
 WRITE-EOS-TOTALS.
     WRITE OUT-EOS-SEMESTER-TOTALS FROM WS-EOS-SEMESTER-TOTALS.
     WRITE OUT-EOS-CUM-TOTALS FROM WS-EOS-CUM-TOTALS.
+    ADD 2 TO WS-TOTAL-OUT-LINES.
 
 DISPLAY-SEMESTER-RECORDS.
     DISPLAY WS-RECORD.
 
 WRITE-SEMESTER-RECORDS.
     WRITE OUT-RECORD FROM WS-RECORD.
+    ADD 1 TO WS-TOTAL-OUT-LINES.
