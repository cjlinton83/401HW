@@ -0,0 +1,312 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. P4.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO "P4In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REQ-FILE ASSIGN TO "P4Req.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUT-FILE ASSIGN TO "P4Out.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD IN-FILE.
+01 IN-RECORD.
+    05 IN-REC-TYPE            PIC X(01).
+        88 IN-REC-IS-COURSE       VALUE "C".
+        88 IN-REC-IS-TRAILER      VALUE "Z".
+    05 STUDENT-NAME          PIC A(19).
+    05 STUDENT-NUMBER        PIC X(10).
+    05 SEMESTER              PIC X(15).
+    05 COURSE                PIC X(15).
+    05 COURSE-TITLE          PIC X(30).
+    05 GRADE                 PIC A(5).
+    05 EARNED                PIC 99.99.
+    05 ATTEMPTED-HOURS       PIC 99.99.
+    05 MAJOR-CODE            PIC X(06).
+    05 REQ-CATEGORY          PIC X(08).
+01 IN-TRAILER-RECORD REDEFINES IN-RECORD.
+    05 TRL-REC-TYPE           PIC X(01).
+    05 TRL-RECORD-COUNT       PIC 9(06).
+    05 TRL-TOTAL-EARNED-HOURS PIC 9(05)V99.
+    05 FILLER                 PIC X(105).
+
+*> DEGREE REQUIREMENTS TABLE: ONE LINE PER MAJOR-CODE/CATEGORY PAIR
+*> GIVING THE HOURS REQUIRED IN THAT CATEGORY FOR THAT MAJOR.
+FD REQ-FILE.
+01 REQ-RECORD.
+    05 REQ-MAJOR-CODE         PIC X(06).
+    05 REQ-CAT-CODE           PIC X(08).
+    05 REQ-HOURS-NEEDED       PIC 99.99.
+
+FD OUT-FILE.
+01 OUT-STUDENT-NAME          PIC A(19).
+01 OUT-STUDENT-NUMBER        PIC X(10).
+01 OUT-MAJOR-LINE.
+    05 FILLER                PIC X(08).
+    05 OUT-MAJOR-CODE        PIC X(06).
+01 OUT-SPACE                 PIC A.
+01 OUT-AUDIT-LABELS.
+    05 FILLER                PIC X(10).
+    05 FILLER                PIC X(10).
+    05 FILLER                PIC X(10).
+    05 FILLER                PIC X(15).
+01 OUT-AUDIT-LINE.
+    05 OUT-AUDIT-CATEGORY    PIC X(10).
+    05 OUT-AUDIT-EARNED      PIC Z9.99.
+    05 FILLER                PIC X(04).
+    05 OUT-AUDIT-REQUIRED    PIC Z9.99.
+    05 FILLER                PIC X(04).
+    05 OUT-AUDIT-STATUS      PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 WS-SPACE                  PIC A       VALUE SPACE.
+01 WS-AUDIT-LABELS.
+    05 FILLER                PIC X(10)   VALUE "CATEGORY".
+    05 FILLER                PIC X(10)   VALUE "EARNED".
+    05 FILLER                PIC X(10)   VALUE "REQUIRED".
+    05 FILLER                PIC X(15)   VALUE "STATUS".
+01 EOF                       PIC A       VALUE "N".
+01 WS-STUDENT-NAME           PIC A(19).
+01 WS-STUDENT-NUMBER         PIC X(10).
+01 WS-MAJOR-CODE             PIC X(06).
+01 WS-MAJOR-LINE.
+    05 FILLER                PIC X(08)   VALUE SPACE.
+    05 WS-MAJOR-LINE-CODE    PIC X(06).
+01 WS-AUDIT-LINE.
+    05 WS-AUDIT-CATEGORY     PIC X(10).
+    05 WS-AUDIT-EARNED       PIC Z9.99.
+    05 FILLER                PIC X(04)   VALUE SPACE.
+    05 WS-AUDIT-REQUIRED     PIC Z9.99.
+    05 FILLER                PIC X(04)   VALUE SPACE.
+    05 WS-AUDIT-STATUS       PIC X(15).
+
+01 WSC-EARNED                PIC 999V99  VALUE ZERO.
+01 WS-CORE-EARNED            PIC 999V99  VALUE ZERO.
+01 WS-MAJOR-EARNED           PIC 999V99  VALUE ZERO.
+01 WS-ELECTIVE-EARNED        PIC 999V99  VALUE ZERO.
+
+01 WS-CHECK-CATEGORY         PIC X(08)   VALUE SPACE.
+01 WSC-CHECK-EARNED          PIC 999V99  VALUE ZERO.
+01 WSC-CHECK-REQUIRED        PIC 999V99  VALUE ZERO.
+
+*> DEGREE-REQUIREMENTS TABLE LOADED INTO MEMORY FROM REQ-FILE AT
+*> STARTUP SO EACH STUDENT'S CATEGORY TOTALS CAN BE CHECKED AGAINST
+*> THE REQUIREMENT FOR THEIR OWN MAJOR WITHOUT RE-READING THE FILE.
+01 WS-MAX-REQUIREMENTS       PIC 9(03)   VALUE 50.
+01 WS-REQUIREMENT-COUNT      PIC 9(03)   VALUE ZERO.
+01 REQUIREMENT-TABLE.
+    05 REQT-ENTRY OCCURS 50 TIMES INDEXED BY REQT-IDX.
+        10 REQT-MAJOR-CODE   PIC X(06).
+        10 REQT-CAT-CODE     PIC X(08).
+        10 REQT-HOURS-NEEDED PIC 99.99.
+
+*> STUDENT-COURSE-TABLE HOLDS ONE STUDENT'S COURSES AT A TIME SO A
+*> LATER-SEMESTER REPEAT OF A COURSE CAN BE DETECTED AND THE EARLIER
+*> ATTEMPT EXCLUDED FROM THE CATEGORY TOTALS BEFORE THE AUDIT PRINTS --
+*> SAME BUFFER-THEN-DETECT APPROACH P2 USES FOR THE TRANSCRIPT ITSELF.
+01 WS-MAX-COURSES            PIC 9(03)   VALUE 150.
+01 WS-COURSE-COUNT           PIC 9(03)   VALUE ZERO.
+01 STUDENT-COURSE-TABLE.
+    05 SCT-ENTRY OCCURS 150 TIMES INDEXED BY SCT-IDX SCT-IDX2.
+        10 SCT-COURSE        PIC X(15).
+        10 SCT-COURSE-TITLE  PIC X(30).
+        10 SCT-CATEGORY      PIC X(08).
+        10 SCT-EARNED        PIC 999V99.
+        10 SCT-MARKER        PIC X(02).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC SECTION.
+PROGRAM-BEGIN.
+
+    PERFORM OPENING-PROCEDURE.
+    PERFORM LOAD-REQUIREMENT-TABLE.
+    PERFORM WRITE-AUDIT-REPORT.
+    PERFORM CLOSING-PROCEDURE.
+
+PROGRAM-DONE.
+    STOP RUN.
+
+OPENING-PROCEDURE.
+    OPEN INPUT IN-FILE.
+    OPEN INPUT REQ-FILE.
+    OPEN OUTPUT OUT-FILE.
+
+CLOSING-PROCEDURE.
+    CLOSE IN-FILE, REQ-FILE, OUT-FILE.
+
+LOAD-REQUIREMENT-TABLE.
+    PERFORM READ-NEXT-REQUIREMENT.
+    PERFORM UNTIL EOF = "Y"
+        IF WS-REQUIREMENT-COUNT >= WS-MAX-REQUIREMENTS THEN
+            DISPLAY "*** REQUIREMENT TABLE FULL - ENTRY DROPPED ***"
+        ELSE
+            ADD 1 TO WS-REQUIREMENT-COUNT
+            SET REQT-IDX TO WS-REQUIREMENT-COUNT
+            MOVE REQ-MAJOR-CODE TO REQT-MAJOR-CODE(REQT-IDX)
+            MOVE REQ-CAT-CODE TO REQT-CAT-CODE(REQT-IDX)
+            MOVE REQ-HOURS-NEEDED TO REQT-HOURS-NEEDED(REQT-IDX)
+        END-IF
+        PERFORM READ-NEXT-REQUIREMENT
+    END-PERFORM.
+
+    MOVE "N" TO EOF.
+
+READ-NEXT-REQUIREMENT.
+    READ REQ-FILE NEXT RECORD
+        AT END
+            MOVE "Y" TO EOF
+    END-READ.
+
+READ-NEXT-RECORD.
+    READ IN-FILE NEXT RECORD
+        AT END
+            MOVE "Y" TO EOF
+    END-READ.
+
+    IF EOF = "N" AND IN-REC-IS-TRAILER THEN
+        MOVE "Y" TO EOF
+    END-IF.
+
+*> CONTROL-BREAKS ON STUDENT-NUMBER, BUFFERING EACH STUDENT'S COURSES
+*> INTO STUDENT-COURSE-TABLE SO A RETAKEN COURSE'S EARLIER ATTEMPT CAN
+*> BE FORGIVEN BEFORE THE CATEGORY TOTALS ARE ADDED UP, THEN CHECKS
+*> THE TOTALS AGAINST THE REQUIREMENT TABLE FOR THAT STUDENT'S MAJOR
+*> AT THE BREAK.
+WRITE-AUDIT-REPORT.
+    PERFORM READ-NEXT-RECORD.
+
+    IF EOF NOT = "Y" THEN
+        MOVE STUDENT-NAME TO WS-STUDENT-NAME
+        MOVE STUDENT-NUMBER TO WS-STUDENT-NUMBER
+        MOVE MAJOR-CODE TO WS-MAJOR-CODE
+
+        PERFORM UNTIL EOF = "Y"
+            IF STUDENT-NUMBER NOT = WS-STUDENT-NUMBER THEN
+                PERFORM PROCESS-STUDENT-TABLE
+
+                MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                MOVE STUDENT-NUMBER TO WS-STUDENT-NUMBER
+                MOVE MAJOR-CODE TO WS-MAJOR-CODE
+            END-IF
+
+            PERFORM ADD-COURSE-TO-TABLE
+            PERFORM READ-NEXT-RECORD
+        END-PERFORM
+
+        PERFORM PROCESS-STUDENT-TABLE
+    END-IF.
+
+*> BUFFERS ONE COURSE INTO STUDENT-COURSE-TABLE SO DETECT-REPEATS CAN
+*> RUN BEFORE ANY CATEGORY TOTAL GETS ADDED TO.
+ADD-COURSE-TO-TABLE.
+    IF WS-COURSE-COUNT >= WS-MAX-COURSES THEN
+        DISPLAY "*** STUDENT COURSE TABLE FULL - RECORD DROPPED ***"
+    ELSE
+        ADD 1 TO WS-COURSE-COUNT
+        SET SCT-IDX TO WS-COURSE-COUNT
+
+        MOVE COURSE TO SCT-COURSE(SCT-IDX)
+        MOVE COURSE-TITLE TO SCT-COURSE-TITLE(SCT-IDX)
+        MOVE REQ-CATEGORY TO SCT-CATEGORY(SCT-IDX)
+        MOVE EARNED TO SCT-EARNED(SCT-IDX)
+        MOVE SPACE TO SCT-MARKER(SCT-IDX)
+    END-IF.
+
+*> SAME NESTED-SCAN REPEAT DETECTION P2 USES ON THE TRANSCRIPT ITSELF:
+*> WHEN THE SAME COURSE/TITLE SHOWS UP TWICE IN THE TABLE, THE EARLIER
+*> ATTEMPT IS MARKED "R " SO ACCUMULATE-CATEGORY-HOURS LEAVES IT OUT.
+DETECT-REPEATS.
+    PERFORM VARYING SCT-IDX FROM 1 BY 1 UNTIL SCT-IDX > WS-COURSE-COUNT
+        PERFORM VARYING SCT-IDX2 FROM 1 BY 1 UNTIL SCT-IDX2 > WS-COURSE-COUNT
+            IF SCT-IDX2 > SCT-IDX
+                    AND SCT-COURSE(SCT-IDX) = SCT-COURSE(SCT-IDX2)
+                    AND SCT-COURSE-TITLE(SCT-IDX) = SCT-COURSE-TITLE(SCT-IDX2)
+                MOVE "R " TO SCT-MARKER(SCT-IDX)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+ACCUMULATE-CATEGORY-HOURS.
+    PERFORM VARYING SCT-IDX FROM 1 BY 1 UNTIL SCT-IDX > WS-COURSE-COUNT
+        IF SCT-MARKER(SCT-IDX) NOT = "R " THEN
+            MOVE SCT-EARNED(SCT-IDX) TO WSC-EARNED
+            EVALUATE SCT-CATEGORY(SCT-IDX)
+                WHEN "CORE    "
+                    ADD WSC-EARNED TO WS-CORE-EARNED
+                WHEN "MAJOR   "
+                    ADD WSC-EARNED TO WS-MAJOR-EARNED
+                WHEN "ELECTIVE"
+                    ADD WSC-EARNED TO WS-ELECTIVE-EARNED
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+
+*> AT EACH CONTROL BREAK: DETECT AND FORGIVE REPEATS, TOTAL UP WHAT'S
+*> LEFT BY CATEGORY, PRINT THE STUDENT'S AUDIT, THEN CLEAR THE TABLE
+*> AND THE RUNNING TOTALS FOR THE NEXT STUDENT.
+PROCESS-STUDENT-TABLE.
+    IF WS-COURSE-COUNT > ZERO THEN
+        PERFORM DETECT-REPEATS
+        PERFORM ACCUMULATE-CATEGORY-HOURS
+    END-IF.
+
+    PERFORM PRINT-STUDENT-AUDIT.
+
+    MOVE ZERO TO WS-COURSE-COUNT.
+    MOVE ZERO TO WS-CORE-EARNED.
+    MOVE ZERO TO WS-MAJOR-EARNED.
+    MOVE ZERO TO WS-ELECTIVE-EARNED.
+
+PRINT-STUDENT-AUDIT.
+    WRITE OUT-STUDENT-NAME FROM WS-STUDENT-NAME.
+    WRITE OUT-STUDENT-NUMBER FROM WS-STUDENT-NUMBER.
+    MOVE WS-MAJOR-CODE TO WS-MAJOR-LINE-CODE.
+    WRITE OUT-MAJOR-LINE FROM WS-MAJOR-LINE.
+    WRITE OUT-SPACE FROM WS-SPACE.
+    WRITE OUT-AUDIT-LABELS FROM WS-AUDIT-LABELS.
+
+    MOVE "CORE    "   TO WS-CHECK-CATEGORY.
+    MOVE WS-CORE-EARNED TO WSC-CHECK-EARNED.
+    PERFORM CHECK-CATEGORY-REQUIREMENT.
+
+    MOVE "MAJOR   "   TO WS-CHECK-CATEGORY.
+    MOVE WS-MAJOR-EARNED TO WSC-CHECK-EARNED.
+    PERFORM CHECK-CATEGORY-REQUIREMENT.
+
+    MOVE "ELECTIVE" TO WS-CHECK-CATEGORY.
+    MOVE WS-ELECTIVE-EARNED TO WSC-CHECK-EARNED.
+    PERFORM CHECK-CATEGORY-REQUIREMENT.
+
+    DISPLAY WS-SPACE.
+    WRITE OUT-SPACE FROM WS-SPACE.
+
+*> LOOKS UP THE REQUIRED HOURS FOR THE CURRENT STUDENT'S MAJOR AND
+*> WS-CHECK-CATEGORY IN THE IN-MEMORY REQUIREMENT TABLE, THEN PRINTS
+*> THE EARNED/REQUIRED/STATUS LINE FOR THAT CATEGORY.
+CHECK-CATEGORY-REQUIREMENT.
+    MOVE ZERO TO WSC-CHECK-REQUIRED.
+
+    PERFORM VARYING REQT-IDX FROM 1 BY 1
+            UNTIL REQT-IDX > WS-REQUIREMENT-COUNT
+        IF REQT-MAJOR-CODE(REQT-IDX) = WS-MAJOR-CODE
+                AND REQT-CAT-CODE(REQT-IDX) = WS-CHECK-CATEGORY THEN
+            MOVE REQT-HOURS-NEEDED(REQT-IDX) TO WSC-CHECK-REQUIRED
+        END-IF
+    END-PERFORM.
+
+    MOVE WS-CHECK-CATEGORY TO WS-AUDIT-CATEGORY.
+    MOVE WSC-CHECK-EARNED TO WS-AUDIT-EARNED.
+    MOVE WSC-CHECK-REQUIRED TO WS-AUDIT-REQUIRED.
+
+    IF WSC-CHECK-EARNED >= WSC-CHECK-REQUIRED THEN
+        MOVE "SATISFIED" TO WS-AUDIT-STATUS
+    ELSE
+        MOVE "NOT SATISFIED" TO WS-AUDIT-STATUS
+    END-IF.
+
+    DISPLAY WS-AUDIT-LINE.
+    WRITE OUT-AUDIT-LINE FROM WS-AUDIT-LINE.
