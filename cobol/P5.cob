@@ -0,0 +1,198 @@
+*> Interactive Correction Utility for Transcript Input Records
+*> An example program which
+*>    reads (P5In.dat) transcript records the same shape as P2's
+*>    IN-RECORD, lets the operator page through them by STUDENT-NUMBER
+*>    and SEMESTER, edit one field at a time (the new value is echoed
+*>    back before it's written), and writes (P5Out.dat) the file back
+*>    out with the corrected records in place.
+*>    Trailer records pass through untouched.
+*>
+*> Progrm-ID: P5.cob
+*> Note:
+*> The following instructions are used to
+*>       edit, compile, and run this program
+*>    $ nano  P5.cob
+*>    $ cobc -x -free P5.cob
+*>    $ ./P5
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  P5.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT inFile  ASSIGN TO "P5In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT outFile ASSIGN TO "P5Out.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD inFile.
+01 inRecord.
+   02  recType      PIC X.
+   02  studentName  PIC A(19).
+   02  studentNum   PIC X(10).
+   02  semester     PIC X(15).
+   02  course       PIC X(15).
+   02  courseTitle  PIC X(30).
+   02  grade        PIC A(5).
+   02  earned       PIC X(5).
+   02  attempted    PIC X(5).
+   02  majorCode    PIC X(6).
+   02  reqCategory  PIC X(8).
+FD outFile.
+01 outRecord.
+   02  recType      PIC X.
+   02  studentName  PIC A(19).
+   02  studentNum   PIC X(10).
+   02  semester     PIC X(15).
+   02  course       PIC X(15).
+   02  courseTitle  PIC X(30).
+   02  grade        PIC A(5).
+   02  earned       PIC X(5).
+   02  attempted    PIC X(5).
+   02  majorCode    PIC X(6).
+   02  reqCategory  PIC X(8).
+WORKING-STORAGE SECTION.
+01 w             PIC X(3)  VALUE "YES".
+01 moreEdits     PIC X(3)  VALUE "NO".
+01 userInput     PIC X(40) VALUE SPACE.
+01 corrCount     PIC 9(4)  VALUE ZERO.
+01 filterStudentNum  PIC X(10) VALUE SPACE.
+01 filterSemester    PIC X(15) VALUE SPACE.
+01 fieldChoice   PIC 99    VALUE ZERO.
+PROCEDURE DIVISION.
+    OPEN INPUT inFile.
+    OPEN OUTPUT outFile.
+
+    DISPLAY "ENTER STUDENT NUMBER TO PAGE THROUGH (OR ALL): ".
+    ACCEPT userInput.
+    MOVE userInput(1:10) TO filterStudentNum.
+    DISPLAY "ENTER SEMESTER TO PAGE THROUGH (OR ALL): ".
+    ACCEPT userInput.
+    MOVE userInput(1:15) TO filterSemester.
+
+    PERFORM subRead
+    PERFORM UNTIL w = "NO"
+       MOVE inRecord TO outRecord
+       IF recType OF inRecord = "C" OR recType OF inRecord = "T"
+          PERFORM subPageRecord
+       END-IF
+       WRITE outRecord
+       PERFORM subRead
+    END-PERFORM.
+    CLOSE inFile.
+    CLOSE outFile.
+    DISPLAY "RECORDS CORRECTED: ", corrCount.
+    STOP RUN.
+
+subRead.
+    READ inFile
+       AT END
+          MOVE "NO" TO w
+       NOT AT END
+          DISPLAY "REC = ", inRecord
+    END-READ.
+
+*> Pages to the operator any record matching the requested
+*> STUDENT-NUMBER/SEMESTER (or ALL of either) and, field by field,
+*> lets the operator retype it -- echoing each new value back before
+*> it gets moved into outRecord, which is what's actually written.
+subPageRecord.
+    IF (filterStudentNum(1:3) = "ALL" OR filterStudentNum = studentNum OF inRecord)
+            AND (filterSemester(1:3) = "ALL" OR filterSemester = semester OF inRecord)
+       DISPLAY "----------------------------------------------------------"
+       DISPLAY "RECORD: ", inRecord
+       MOVE "YES" TO moreEdits
+       PERFORM UNTIL moreEdits = "NO "
+          PERFORM subShowFieldMenu
+          ACCEPT fieldChoice
+          PERFORM subEditField
+       END-PERFORM
+    END-IF.
+
+subShowFieldMenu.
+    DISPLAY " 1-STUDENT-NAME  2-STUDENT-NUMBER  3-SEMESTER      4-COURSE".
+    DISPLAY " 5-COURSE-TITLE  6-GRADE           7-EARNED        8-ATTEMPTED".
+    DISPLAY " 9-MAJOR-CODE   10-REQ-CATEGORY    0-DONE WITH THIS RECORD".
+    DISPLAY "ENTER FIELD NUMBER TO EDIT: ".
+
+subEditField.
+    EVALUATE fieldChoice
+        WHEN 0
+            MOVE "NO " TO moreEdits
+        WHEN 1
+            DISPLAY "ENTER NEW STUDENT-NAME (19 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:19) TO studentName OF outRecord
+            DISPLAY "STUDENT-NAME WILL BE: ", studentName OF outRecord
+            ADD 1 TO corrCount
+        WHEN 2
+            DISPLAY "ENTER NEW STUDENT-NUMBER (10 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:10) TO studentNum OF outRecord
+            DISPLAY "STUDENT-NUMBER WILL BE: ", studentNum OF outRecord
+            ADD 1 TO corrCount
+        WHEN 3
+            DISPLAY "ENTER NEW SEMESTER (15 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:15) TO semester OF outRecord
+            DISPLAY "SEMESTER WILL BE: ", semester OF outRecord
+            ADD 1 TO corrCount
+        WHEN 4
+            DISPLAY "ENTER NEW COURSE (15 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:15) TO course OF outRecord
+            DISPLAY "COURSE WILL BE: ", course OF outRecord
+            ADD 1 TO corrCount
+        WHEN 5
+            DISPLAY "ENTER NEW COURSE-TITLE (30 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:30) TO courseTitle OF outRecord
+            DISPLAY "COURSE-TITLE WILL BE: ", courseTitle OF outRecord
+            ADD 1 TO corrCount
+        WHEN 6
+            DISPLAY "ENTER NEW GRADE (A, B+, C-, F, W, I): "
+            ACCEPT userInput
+            MOVE userInput(1:5) TO grade OF outRecord
+            DISPLAY "GRADE WILL BE: ", grade OF outRecord
+            ADD 1 TO corrCount
+        WHEN 7
+            DISPLAY "ENTER NEW EARNED HOURS (DD.DD): "
+            ACCEPT userInput
+            MOVE userInput(1:5) TO earned OF outRecord
+            DISPLAY "EARNED HOURS WILL BE: ", earned OF outRecord
+            ADD 1 TO corrCount
+        WHEN 8
+            DISPLAY "ENTER NEW ATTEMPTED HOURS (DD.DD): "
+            ACCEPT userInput
+            MOVE userInput(1:5) TO attempted OF outRecord
+            DISPLAY "ATTEMPTED HOURS WILL BE: ", attempted OF outRecord
+            ADD 1 TO corrCount
+        WHEN 9
+            DISPLAY "ENTER NEW MAJOR-CODE (6 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:6) TO majorCode OF outRecord
+            DISPLAY "MAJOR-CODE WILL BE: ", majorCode OF outRecord
+            ADD 1 TO corrCount
+        WHEN 10
+            DISPLAY "ENTER NEW REQ-CATEGORY (8 CHARS): "
+            ACCEPT userInput
+            MOVE userInput(1:8) TO reqCategory OF outRecord
+            DISPLAY "REQ-CATEGORY WILL BE: ", reqCategory OF outRecord
+            ADD 1 TO corrCount
+        WHEN OTHER
+            DISPLAY "NOT A VALID FIELD NUMBER - TRY AGAIN"
+    END-EVALUATE.
+
+*> Input:
+*>    file "P5In.dat" (same layout as P2's IN-RECORD)
+*>         CJohn Smith         1234567890FALL 2024      ENGL101        ENGLISH COMP                  A    03.0003.00
+*>         CJohn Smith         1234567890FALL 2024      MATH101        CALCULUS I                    X    03.0003.00
+*> Run, answering the prompts:
+*>    ENTER STUDENT NUMBER TO PAGE THROUGH (OR ALL): 1234567890
+*>    ENTER SEMESTER TO PAGE THROUGH (OR ALL): FALL 2024
+*>    (for the MATH101 record, pick field 6-GRADE, type B, see it echoed
+*>     back as "GRADE WILL BE: B", then 0 to move to the next record)
+*> Output: file "P5Out.dat" with the corrected field(s) written in
+*>    place; records outside the requested STUDENT-NUMBER/SEMESTER, and
+*>    the trailer record, pass through unchanged.
