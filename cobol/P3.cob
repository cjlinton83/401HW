@@ -0,0 +1,321 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. P3.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO "P3In.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OUT-FILE ASSIGN TO "P3Out.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD IN-FILE.
+01 IN-RECORD.
+    05 IN-REC-TYPE            PIC X(01).
+        88 IN-REC-IS-COURSE       VALUE "C".
+        88 IN-REC-IS-TRANSFER     VALUE "T".
+        88 IN-REC-IS-TRAILER      VALUE "Z".
+    05 STUDENT-NAME          PIC A(19).
+    05 STUDENT-NUMBER        PIC X(10).
+    05 SEMESTER              PIC X(15).
+    05 COURSE                PIC X(15).
+    05 COURSE-TITLE          PIC X(30).
+    05 GRADE                 PIC A(5).
+    05 EARNED                PIC 99.99.
+    05 ATTEMPTED-HOURS       PIC 99.99.
+    05 MAJOR-CODE            PIC X(06).
+    05 REQ-CATEGORY          PIC X(08).
+01 IN-TRAILER-RECORD REDEFINES IN-RECORD.
+    05 TRL-REC-TYPE           PIC X(01).
+    05 TRL-RECORD-COUNT       PIC 9(06).
+    05 TRL-TOTAL-EARNED-HOURS PIC 9(05)V99.
+    05 FILLER                 PIC X(105).
+FD OUT-FILE.
+01 OUT-REPORT-TITLE.
+    05 FILLER                PIC X(20)   VALUE SPACE.
+    05 FILLER                PIC X(40).
+01 OUT-SPACE                 PIC A.
+01 OUT-BAND-LINE.
+    05 OUT-BAND-LABEL        PIC X(20).
+    05 OUT-BAND-COUNT        PIC ZZZ9.
+01 OUT-SPECIAL-LINE.
+    05 OUT-SPECIAL-LABEL     PIC X(20).
+    05 OUT-SPECIAL-COUNT     PIC ZZZ9.
+
+WORKING-STORAGE SECTION.
+01 WS-REPORT-TITLE.
+    05 FILLER                PIC X(20)   VALUE SPACE.
+    05 FILLER                PIC X(40)   VALUE
+       "SEMESTER GPA DISTRIBUTION REPORT".
+01 WS-SPACE                  PIC A       VALUE SPACE.
+01 EOF                       PIC A       VALUE "N".
+01 WS-STUDENT-NAME           PIC A(19).
+01 WS-STUDENT-NUMBER         PIC X(10).
+
+*> PROBATION/DEAN'S-LIST THRESHOLDS MATCH THE ONES USED ON THE
+*> TRANSCRIPT ITSELF (SEE P2) SO THE ROSTER COUNTS LINE UP WITH WHAT
+*> PRINTS ON AN INDIVIDUAL STUDENT'S TRANSCRIPT.
+01 WS-FULL-TIME-HOURS        PIC 99      VALUE 12.
+01 WS-DEANS-LIST-GPA         PIC 9V99    VALUE 3.50.
+01 WS-PROBATION-GPA          PIC 9V99    VALUE 2.00.
+
+01 WSC-EARNED                PIC 999V99  VALUE ZERO.
+01 WSC-QPTS                  PIC 999V99  VALUE ZERO.
+01 WSC-STUDENT-QPTS          PIC 999V99  VALUE ZERO.
+01 WSC-STUDENT-ATTEMPTED     PIC 999V99  VALUE ZERO.
+01 WSC-STUDENT-GPA           PIC 9V99    VALUE ZERO.
+
+*> STUDENT-COURSE-TABLE HOLDS ONE STUDENT'S COURSES AT A TIME SO A
+*> LATER-SEMESTER REPEAT OF A COURSE CAN BE DETECTED AND THE EARLIER
+*> ATTEMPT EXCLUDED FROM THE ROSTER GPA BEFORE IT'S BANDED -- SAME
+*> BUFFER-THEN-DETECT APPROACH P2 USES FOR THE TRANSCRIPT ITSELF.
+01 WS-MAX-COURSES            PIC 9(03)   VALUE 150.
+01 WS-COURSE-COUNT           PIC 9(03)   VALUE ZERO.
+01 STUDENT-COURSE-TABLE.
+    05 SCT-ENTRY OCCURS 150 TIMES INDEXED BY SCT-IDX SCT-IDX2.
+        10 SCT-COURSE        PIC X(15).
+        10 SCT-COURSE-TITLE  PIC X(30).
+        10 SCT-ATTEMPTED     PIC 99V99.
+        10 SCT-QPTS          PIC 999V99.
+        10 SCT-MARKER        PIC X(02).
+
+*> GPA BAND COUNTERS FOR THE ROSTER.
+01 WS-BAND-350-UP            PIC 9(04)   VALUE ZERO.
+01 WS-BAND-300-349           PIC 9(04)   VALUE ZERO.
+01 WS-BAND-200-299           PIC 9(04)   VALUE ZERO.
+01 WS-BAND-BELOW-200         PIC 9(04)   VALUE ZERO.
+01 WS-BAND-NO-GPA-YET        PIC 9(04)   VALUE ZERO.
+01 WS-DEANS-LIST-COUNT       PIC 9(04)   VALUE ZERO.
+01 WS-PROBATION-COUNT        PIC 9(04)   VALUE ZERO.
+01 WS-STUDENT-COUNT          PIC 9(04)   VALUE ZERO.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC SECTION.
+PROGRAM-BEGIN.
+
+    PERFORM OPENING-PROCEDURE.
+    PERFORM BUILD-ROSTER-SUMMARY.
+    PERFORM WRITE-DISTRIBUTION-REPORT.
+    PERFORM CLOSING-PROCEDURE.
+
+PROGRAM-DONE.
+    STOP RUN.
+
+OPENING-PROCEDURE.
+    OPEN INPUT IN-FILE.
+    OPEN OUTPUT OUT-FILE.
+
+CLOSING-PROCEDURE.
+    CLOSE IN-FILE, OUT-FILE.
+
+READ-NEXT-RECORD.
+    READ IN-FILE NEXT RECORD
+        AT END
+            MOVE "Y" TO EOF
+    END-READ.
+
+    IF EOF = "N" AND IN-REC-IS-TRAILER THEN
+        MOVE "Y" TO EOF
+    END-IF.
+
+*> CONTROL-BREAKS ON STUDENT-NUMBER, BUFFERING EACH STUDENT'S COURSES
+*> INTO STUDENT-COURSE-TABLE SO A RETAKEN COURSE'S EARLIER ATTEMPT CAN
+*> BE FORGIVEN BEFORE THE GPA IS COMPUTED, THEN FILING THE FINISHED
+*> STUDENT INTO A GPA BAND AT THE BREAK.
+BUILD-ROSTER-SUMMARY.
+    PERFORM READ-NEXT-RECORD.
+
+    IF EOF NOT = "Y" THEN
+        MOVE STUDENT-NAME TO WS-STUDENT-NAME
+        MOVE STUDENT-NUMBER TO WS-STUDENT-NUMBER
+
+        PERFORM UNTIL EOF = "Y"
+            IF STUDENT-NUMBER NOT = WS-STUDENT-NUMBER THEN
+                PERFORM PROCESS-STUDENT-TABLE
+
+                MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                MOVE STUDENT-NUMBER TO WS-STUDENT-NUMBER
+            END-IF
+
+            PERFORM ADD-COURSE-TO-TABLE
+            PERFORM READ-NEXT-RECORD
+        END-PERFORM
+
+        PERFORM PROCESS-STUDENT-TABLE
+    END-IF.
+
+*> BUFFERS ONE COURSE INTO STUDENT-COURSE-TABLE, WORKING OUT ITS
+*> QUALITY POINTS AND COUNTABLE ATTEMPTED HOURS NOW SO
+*> ACCUMULATE-STUDENT-TOTALS ONLY HAS TO ADD THE TABLE UP AFTER
+*> DETECT-REPEATS HAS MARKED ANY FORGIVEN EARLIER ATTEMPTS.
+ADD-COURSE-TO-TABLE.
+    IF WS-COURSE-COUNT >= WS-MAX-COURSES THEN
+        DISPLAY "*** STUDENT COURSE TABLE FULL - RECORD DROPPED ***"
+    ELSE
+        ADD 1 TO WS-COURSE-COUNT
+        SET SCT-IDX TO WS-COURSE-COUNT
+
+        MOVE COURSE TO SCT-COURSE(SCT-IDX)
+        MOVE COURSE-TITLE TO SCT-COURSE-TITLE(SCT-IDX)
+        MOVE SPACE TO SCT-MARKER(SCT-IDX)
+
+        MOVE EARNED TO WSC-EARNED
+        MOVE EARNED TO WSC-QPTS
+
+        IF IN-REC-IS-TRANSFER THEN
+            MOVE 0 TO WSC-QPTS
+        ELSE
+            EVALUATE GRADE(1:1)
+                WHEN "A"
+                    COMPUTE WSC-QPTS = WSC-QPTS * 4
+                WHEN "B"
+                    COMPUTE WSC-QPTS = WSC-QPTS * 3
+                WHEN "C"
+                    COMPUTE WSC-QPTS = WSC-QPTS * 2
+                WHEN "D"
+                    COMPUTE WSC-QPTS = WSC-QPTS * 1
+                WHEN OTHER
+                    MOVE 0 TO WSC-QPTS
+            END-EVALUATE
+
+            IF GRADE(1:1) = "A" OR "B" OR "C" OR "D" THEN
+                EVALUATE GRADE(2:1)
+                    WHEN "+"
+                        COMPUTE WSC-QPTS = WSC-QPTS + (WSC-EARNED * 0.3)
+                    WHEN "-"
+                        COMPUTE WSC-QPTS = WSC-QPTS - (WSC-EARNED * 0.3)
+                END-EVALUATE
+            END-IF
+        END-IF
+
+        MOVE ZERO TO SCT-ATTEMPTED(SCT-IDX)
+        IF GRADE = "W    " OR GRADE = "I    " OR IN-REC-IS-TRANSFER THEN
+            MOVE 0 TO WSC-QPTS
+        ELSE
+            MOVE ATTEMPTED-HOURS TO SCT-ATTEMPTED(SCT-IDX)
+        END-IF
+
+        MOVE WSC-QPTS TO SCT-QPTS(SCT-IDX)
+    END-IF.
+
+*> SAME NESTED-SCAN REPEAT DETECTION P2 USES ON THE TRANSCRIPT ITSELF:
+*> WHEN THE SAME COURSE/TITLE SHOWS UP TWICE IN THE TABLE, THE EARLIER
+*> ATTEMPT IS MARKED "R " SO ACCUMULATE-STUDENT-TOTALS LEAVES IT OUT.
+DETECT-REPEATS.
+    PERFORM VARYING SCT-IDX FROM 1 BY 1 UNTIL SCT-IDX > WS-COURSE-COUNT
+        PERFORM VARYING SCT-IDX2 FROM 1 BY 1 UNTIL SCT-IDX2 > WS-COURSE-COUNT
+            IF SCT-IDX2 > SCT-IDX
+                    AND SCT-COURSE(SCT-IDX) = SCT-COURSE(SCT-IDX2)
+                    AND SCT-COURSE-TITLE(SCT-IDX) = SCT-COURSE-TITLE(SCT-IDX2)
+                MOVE "R " TO SCT-MARKER(SCT-IDX)
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+ACCUMULATE-STUDENT-TOTALS.
+    PERFORM VARYING SCT-IDX FROM 1 BY 1 UNTIL SCT-IDX > WS-COURSE-COUNT
+        IF SCT-MARKER(SCT-IDX) NOT = "R " THEN
+            COMPUTE WSC-STUDENT-QPTS =
+                WSC-STUDENT-QPTS + SCT-QPTS(SCT-IDX)
+            COMPUTE WSC-STUDENT-ATTEMPTED =
+                WSC-STUDENT-ATTEMPTED + SCT-ATTEMPTED(SCT-IDX)
+        END-IF
+    END-PERFORM.
+
+*> AT EACH CONTROL BREAK: DETECT AND FORGIVE REPEATS, TOTAL UP WHAT'S
+*> LEFT, FILE THE STUDENT INTO A GPA BAND, THEN CLEAR THE TABLE AND
+*> THE RUNNING TOTALS FOR THE NEXT STUDENT.
+PROCESS-STUDENT-TABLE.
+    IF WS-COURSE-COUNT > ZERO THEN
+        PERFORM DETECT-REPEATS
+        PERFORM ACCUMULATE-STUDENT-TOTALS
+    END-IF.
+
+    PERFORM FILE-STUDENT-INTO-BAND.
+
+    MOVE ZERO TO WS-COURSE-COUNT.
+    MOVE ZERO TO WSC-STUDENT-QPTS.
+    MOVE ZERO TO WSC-STUDENT-ATTEMPTED.
+
+FILE-STUDENT-INTO-BAND.
+    IF WSC-STUDENT-ATTEMPTED > ZERO THEN
+        COMPUTE WSC-STUDENT-GPA
+            ROUNDED = WSC-STUDENT-QPTS / WSC-STUDENT-ATTEMPTED
+    ELSE
+        MOVE ZERO TO WSC-STUDENT-GPA
+    END-IF.
+
+    ADD 1 TO WS-STUDENT-COUNT.
+
+    EVALUATE TRUE
+        WHEN WSC-STUDENT-ATTEMPTED = ZERO
+            ADD 1 TO WS-BAND-NO-GPA-YET
+        WHEN WSC-STUDENT-GPA >= 3.50
+            ADD 1 TO WS-BAND-350-UP
+        WHEN WSC-STUDENT-GPA >= 3.00
+            ADD 1 TO WS-BAND-300-349
+        WHEN WSC-STUDENT-GPA >= 2.00
+            ADD 1 TO WS-BAND-200-299
+        WHEN OTHER
+            ADD 1 TO WS-BAND-BELOW-200
+    END-EVALUATE.
+
+    IF WSC-STUDENT-ATTEMPTED >= WS-FULL-TIME-HOURS
+            AND WSC-STUDENT-GPA >= WS-DEANS-LIST-GPA THEN
+        ADD 1 TO WS-DEANS-LIST-COUNT
+    END-IF.
+
+    IF WSC-STUDENT-ATTEMPTED > ZERO AND WSC-STUDENT-GPA < WS-PROBATION-GPA THEN
+        ADD 1 TO WS-PROBATION-COUNT
+    END-IF.
+
+WRITE-DISTRIBUTION-REPORT.
+    DISPLAY WS-REPORT-TITLE.
+    WRITE OUT-REPORT-TITLE FROM WS-REPORT-TITLE.
+    DISPLAY WS-SPACE.
+    WRITE OUT-SPACE FROM WS-SPACE.
+
+    MOVE "STUDENTS ON ROSTER" TO OUT-BAND-LABEL.
+    MOVE WS-STUDENT-COUNT TO OUT-BAND-COUNT.
+    DISPLAY OUT-BAND-LINE.
+    WRITE OUT-BAND-LINE.
+
+    MOVE "GPA 3.50 AND ABOVE" TO OUT-BAND-LABEL.
+    MOVE WS-BAND-350-UP TO OUT-BAND-COUNT.
+    DISPLAY OUT-BAND-LINE.
+    WRITE OUT-BAND-LINE.
+
+    MOVE "GPA 3.00 TO 3.49" TO OUT-BAND-LABEL.
+    MOVE WS-BAND-300-349 TO OUT-BAND-COUNT.
+    DISPLAY OUT-BAND-LINE.
+    WRITE OUT-BAND-LINE.
+
+    MOVE "GPA 2.00 TO 2.99" TO OUT-BAND-LABEL.
+    MOVE WS-BAND-200-299 TO OUT-BAND-COUNT.
+    DISPLAY OUT-BAND-LINE.
+    WRITE OUT-BAND-LINE.
+
+    MOVE "GPA BELOW 2.00" TO OUT-BAND-LABEL.
+    MOVE WS-BAND-BELOW-200 TO OUT-BAND-COUNT.
+    DISPLAY OUT-BAND-LINE.
+    WRITE OUT-BAND-LINE.
+
+    MOVE "NO GPA YET" TO OUT-BAND-LABEL.
+    MOVE WS-BAND-NO-GPA-YET TO OUT-BAND-COUNT.
+    DISPLAY OUT-BAND-LINE.
+    WRITE OUT-BAND-LINE.
+
+    DISPLAY WS-SPACE.
+    WRITE OUT-SPACE FROM WS-SPACE.
+
+    MOVE "DEAN'S LIST ELIGIBLE" TO OUT-SPECIAL-LABEL.
+    MOVE WS-DEANS-LIST-COUNT TO OUT-SPECIAL-COUNT.
+    DISPLAY OUT-SPECIAL-LINE.
+    WRITE OUT-SPECIAL-LINE.
+
+    MOVE "BELOW PROBATION LINE" TO OUT-SPECIAL-LABEL.
+    MOVE WS-PROBATION-COUNT TO OUT-SPECIAL-COUNT.
+    DISPLAY OUT-SPECIAL-LINE.
+    WRITE OUT-SPECIAL-LINE.
